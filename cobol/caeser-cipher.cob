@@ -1,43 +1,523 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CEASER-CIPHER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CIPHER-REQUEST-FILE ASSIGN TO DYNAMIC WS-In-File
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Request-File-Status.
+           SELECT CIPHER-RESULT-FILE ASSIGN TO DYNAMIC WS-Out-File
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Result-File-Status.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "cipher-audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Audit-File-Status.
+           SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC WS-Checkpoint-File
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Checkpoint-File-Status.
+           SELECT CONTROL-REPORT-FILE ASSIGN TO DYNAMIC WS-Report-File
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Report-File-Status.
+           SELECT KEY-MASTER-FILE ASSIGN TO "keymaster.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KM-Key-Name
+               FILE STATUS IS WS-Key-Master-Status.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CIPHER-REQUEST-FILE.
+       01  CIPHER-REQUEST-RECORD.
+           COPY CIPHREQ REPLACING ==CT-FUNC==    BY ==CR-Func==,
+                                  ==CT-STRING==  BY ==CR-String==,
+                                  ==CT-KEY==     BY ==CR-Key==,
+                                  ==CT-VERBOSE== BY ==CR-Verbose==,
+                                  ==CT-RESULT==  BY ==CR-Result==,
+                                  ==CT-STATUS==  BY ==CR-Status==.
+       FD  CIPHER-RESULT-FILE.
+       01  CIPHER-RESULT-RECORD.
+           COPY CIPHREQ REPLACING ==CT-FUNC==    BY ==CO-Func==,
+                                  ==CT-STRING==  BY ==CO-String==,
+                                  ==CT-KEY==     BY ==CO-Key==,
+                                  ==CT-VERBOSE== BY ==CO-Verbose==,
+                                  ==CT-RESULT==  BY ==CO-Result==,
+                                  ==CT-STATUS==  BY ==CO-Status==.
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           05 AL-Timestamp     PIC X(16).
+           05 AL-Operator      PIC X(20).
+           05 AL-Func          PIC X(8).
+           05 AL-Key           PIC 99.
+           05 AL-Status        PIC X(7).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CP-Record-Number     PIC 9(8).
+           05 CP-Input-Count       PIC 9(8).
+           05 CP-Output-Count      PIC 9(8).
+           05 CP-Encrypt-Count     PIC 9(8).
+           05 CP-Decrypt-Count     PIC 9(8).
+           05 CP-Solve-Count       PIC 9(8).
+           05 CP-Reject-Count      PIC 9(8).
+       FD  CONTROL-REPORT-FILE.
+       01  CONTROL-REPORT-RECORD   PIC X(60).
+       FD  KEY-MASTER-FILE.
+       01  KEY-MASTER-RECORD.
+           COPY KEYMAST.
        LOCAL-STORAGE SECTION.
        01 func         PIC A(15).
-       01 User-String  PIC A(50).
+       01 User-String  PIC A(200).
+       01 WS-User-String-Raw PIC X(1000).
+       01 WS-String-Length PIC 9(4).
+       01 WS-String-Valid PIC X.
+           88 STRING-LENGTH-VALID  VALUE "Y".
        01 EncKey       PIC 99.
-       01 Temp         PIC A(50).
+       01 WS-EncKey-Raw PIC X(20).
+       01 WS-Key-Master-Status PIC XX.
+       01 WS-Key-Name-Valid PIC X.
+           88 KEY-NAME-VALID   VALUE "Y".
+       01 Temp         PIC A(200).
+       01 WS-Show-All  PIC X VALUE SPACE.
+       01 WS-Mode      PIC X(5).
+       01 WS-In-File   PIC X(100).
+       01 WS-Out-File  PIC X(100).
+       01 WS-Eof       PIC X VALUE "N".
+           88 END-OF-REQUESTS      VALUE "Y".
+       01 WS-Operator  PIC X(20).
+       01 WS-Audit-Date PIC X(8).
+       01 WS-Audit-Time PIC X(8).
+       01 WS-Audit-Status PIC X(7).
+       01 WS-Audit-File-Status PIC XX.
+       01 WS-Result-File-Status PIC XX.
+       01 WS-Request-File-Status PIC XX.
+       01 WS-Checkpoint-File-Status PIC XX.
+       01 WS-Report-File-Status PIC XX.
+       01 WS-EncKey-Numeric PIC S9(8).
+       01 WS-Key-Valid PIC X.
+           88 KEY-IS-VALID     VALUE "Y".
+       01 WS-Func-Valid PIC X.
+           88 FUNC-IS-VALID    VALUE "Y".
+       01 WS-Checkpoint-File   PIC X(100).
+       01 WS-Restart-Param     PIC X(8) VALUE SPACES.
+       01 WS-Restart-Number    PIC 9(8) VALUE 0.
+       01 WS-Record-Number     PIC 9(8) VALUE 0.
+       01 WS-Report-File        PIC X(100).
+       01 WS-Input-Count        PIC 9(8) VALUE 0.
+       01 WS-Output-Count       PIC 9(8) VALUE 0.
+       01 WS-Encrypt-Count      PIC 9(8) VALUE 0.
+       01 WS-Decrypt-Count      PIC 9(8) VALUE 0.
+       01 WS-Solve-Count        PIC 9(8) VALUE 0.
+       01 WS-Reject-Count       PIC 9(8) VALUE 0.
+       01 WS-Report-Line.
+           05 WS-Report-Label   PIC X(30).
+           05 WS-Report-Value   PIC ZZZZZZZ9.
        PROCEDURE DIVISION.
            ACCEPT func FROM ARGUMENT-VALUE
-           ACCEPT User-String FROM ARGUMENT-VALUE
-           ACCEPT EncKey FROM ARGUMENT-VALUE
-           SET User-String TO FUNCTION LOWER-CASE (User-String)
-           SET func TO FUNCTION UPPER-CASE (func)
-           CALL func USING
-           BY CONTENT User-String EncKey
-           BY REFERENCE Temp
-           DISPLAY Temp.
+           SET WS-Mode TO FUNCTION UPPER-CASE (func(1:5))
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-Audit-File-Status = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           IF WS-Mode = "BATCH"
+               PERFORM BATCH-RUN
+           ELSE
+               PERFORM SINGLE-RUN
+           END-IF
+           CLOSE AUDIT-LOG-FILE
            STOP RUN.
 
+       SINGLE-RUN.
+           ACCEPT WS-User-String-Raw FROM ARGUMENT-VALUE
+           ACCEPT WS-EncKey-Raw FROM ARGUMENT-VALUE
+           ACCEPT WS-Show-All FROM ARGUMENT-VALUE
+           SET func TO FUNCTION UPPER-CASE (func)
+           PERFORM VALIDATE-FUNC
+           IF NOT FUNC-IS-VALID
+               DISPLAY "ERROR: unknown function '" func
+                   "' - expected ENCRYPT, DECRYPT, or SOLVE"
+               MOVE 1 TO RETURN-CODE
+               MOVE "REJECT " TO WS-Audit-Status
+               PERFORM WRITE-AUDIT-RECORD
+           ELSE
+               PERFORM VALIDATE-STRING-LENGTH
+               IF NOT STRING-LENGTH-VALID
+                   DISPLAY "ERROR: message is " WS-String-Length
+                       " characters - exceeds the 200-character limit,"
+                       " rejected rather than truncated"
+                   MOVE 1 TO RETURN-CODE
+                   MOVE "REJECT " TO WS-Audit-Status
+                   PERFORM WRITE-AUDIT-RECORD
+               ELSE
+                   MOVE WS-User-String-Raw TO User-String
+                   PERFORM RESOLVE-ENCKEY
+                   IF NOT KEY-NAME-VALID
+                       IF FUNCTION TEST-NUMVAL (WS-EncKey-Raw) = 0
+                           DISPLAY "ERROR: EncKey "
+                               FUNCTION TRIM (WS-EncKey-Raw)
+                               " is out of range 1-25"
+                       ELSE
+                           DISPLAY "ERROR: key name '" WS-EncKey-Raw
+                               "' not found or inactive"
+                       END-IF
+                       MOVE 1 TO RETURN-CODE
+                       MOVE "REJECT " TO WS-Audit-Status
+                       PERFORM WRITE-AUDIT-RECORD
+                   ELSE
+                       PERFORM VALIDATE-KEY
+                       IF NOT KEY-IS-VALID
+                           DISPLAY "ERROR: EncKey " EncKey
+                               " is out of range 1-25"
+                           MOVE 1 TO RETURN-CODE
+                           MOVE "REJECT " TO WS-Audit-Status
+                           PERFORM WRITE-AUDIT-RECORD
+                       ELSE
+                           IF func = "SOLVE"
+                               CALL func USING
+                               BY CONTENT User-String
+                               BY REFERENCE EncKey Temp
+                               BY CONTENT WS-Show-All
+                           ELSE
+                               CALL func USING
+                               BY CONTENT User-String EncKey
+                               BY REFERENCE Temp
+                           END-IF
+                           MOVE "SUCCESS" TO WS-Audit-Status
+                           PERFORM WRITE-AUDIT-RECORD
+                           DISPLAY Temp
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       VALIDATE-STRING-LENGTH.
+           MOVE FUNCTION LENGTH
+               (FUNCTION TRIM (WS-User-String-Raw, TRAILING))
+               TO WS-String-Length
+           IF WS-String-Length > 200
+               MOVE "N" TO WS-String-Valid
+           ELSE
+               MOVE "Y" TO WS-String-Valid
+           END-IF.
+
+       RESOLVE-ENCKEY.
+           MOVE "Y" TO WS-Key-Name-Valid
+           IF func NOT = "SOLVE"
+               IF FUNCTION TEST-NUMVAL (WS-EncKey-Raw) = 0
+                   MOVE FUNCTION NUMVAL (WS-EncKey-Raw)
+                       TO WS-EncKey-Numeric
+                   IF WS-EncKey-Numeric < 1 OR WS-EncKey-Numeric > 25
+                       MOVE "N" TO WS-Key-Name-Valid
+                   ELSE
+                       MOVE WS-EncKey-Numeric TO EncKey
+                   END-IF
+               ELSE
+                   PERFORM LOOKUP-NAMED-KEY
+               END-IF
+           END-IF.
+
+       LOOKUP-NAMED-KEY.
+           MOVE "N" TO WS-Key-Name-Valid
+           OPEN INPUT KEY-MASTER-FILE
+           IF WS-Key-Master-Status = "00"
+               MOVE WS-EncKey-Raw TO KM-Key-Name
+               READ KEY-MASTER-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       IF KM-Active-Flag = "Y"
+                           MOVE KM-Numeric-Key TO EncKey
+                           MOVE "Y" TO WS-Key-Name-Valid
+                       END-IF
+               END-READ
+               CLOSE KEY-MASTER-FILE
+           END-IF.
+
+       BATCH-RUN.
+           ACCEPT WS-In-File FROM ARGUMENT-VALUE
+           ACCEPT WS-Out-File FROM ARGUMENT-VALUE
+           ACCEPT WS-Restart-Param FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE 0 TO WS-Restart-Number
+               NOT ON EXCEPTION
+                   IF WS-Restart-Param = SPACES
+                       MOVE 0 TO WS-Restart-Number
+                   ELSE
+                       MOVE WS-Restart-Param TO WS-Restart-Number
+                   END-IF
+           END-ACCEPT
+           STRING FUNCTION TRIM(WS-Out-File) DELIMITED BY SIZE
+                  ".ckpt" DELIMITED BY SIZE
+               INTO WS-Checkpoint-File
+           OPEN INPUT CIPHER-REQUEST-FILE
+           IF WS-Request-File-Status NOT = "00"
+               DISPLAY "ERROR: cannot open input file '"
+                   FUNCTION TRIM(WS-In-File)
+                   "' (status " WS-Request-File-Status ")"
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               IF WS-Restart-Number > 0
+                   PERFORM READ-CHECKPOINT
+                   OPEN EXTEND CIPHER-RESULT-FILE
+                   IF WS-Result-File-Status = "35"
+                       OPEN OUTPUT CIPHER-RESULT-FILE
+                   END-IF
+               ELSE
+                   OPEN OUTPUT CIPHER-RESULT-FILE
+               END-IF
+               IF WS-Result-File-Status NOT = "00"
+                   DISPLAY "ERROR: cannot open output file '"
+                       FUNCTION TRIM(WS-Out-File)
+                       "' (status " WS-Result-File-Status ")"
+                   MOVE 1 TO RETURN-CODE
+                   CLOSE CIPHER-REQUEST-FILE
+               ELSE
+                   MOVE 0 TO WS-Record-Number
+                   PERFORM UNTIL END-OF-REQUESTS
+                       READ CIPHER-REQUEST-FILE
+                           AT END
+                               SET END-OF-REQUESTS TO TRUE
+                           NOT AT END
+                               ADD 1 TO WS-Record-Number
+                               IF WS-Record-Number > WS-Restart-Number
+                                   PERFORM PROCESS-BATCH-RECORD
+                                   PERFORM UPDATE-CHECKPOINT
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE CIPHER-REQUEST-FILE
+                   CLOSE CIPHER-RESULT-FILE
+                   PERFORM WRITE-CONTROL-REPORT
+               END-IF
+           END-IF.
+
+       READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-Checkpoint-File-Status = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CP-Input-Count TO WS-Input-Count
+                       MOVE CP-Output-Count TO WS-Output-Count
+                       MOVE CP-Encrypt-Count TO WS-Encrypt-Count
+                       MOVE CP-Decrypt-Count TO WS-Decrypt-Count
+                       MOVE CP-Solve-Count TO WS-Solve-Count
+                       MOVE CP-Reject-Count TO WS-Reject-Count
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY "WARNING: checkpoint file not found, "
+                   "restarting counts from zero"
+           END-IF.
+
+       WRITE-CONTROL-REPORT.
+           STRING FUNCTION TRIM(WS-Out-File) DELIMITED BY SIZE
+                  ".rpt" DELIMITED BY SIZE
+               INTO WS-Report-File
+           OPEN OUTPUT CONTROL-REPORT-FILE
+           IF WS-Report-File-Status NOT = "00"
+               DISPLAY "ERROR: cannot open report file '"
+                   FUNCTION TRIM(WS-Report-File)
+                   "' (status " WS-Report-File-Status ")"
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               MOVE "INPUT RECORDS READ" TO WS-Report-Label
+               MOVE WS-Input-Count TO WS-Report-Value
+               MOVE WS-Report-Line TO CONTROL-REPORT-RECORD
+               WRITE CONTROL-REPORT-RECORD
+               MOVE "OUTPUT RECORDS WRITTEN" TO WS-Report-Label
+               MOVE WS-Output-Count TO WS-Report-Value
+               MOVE WS-Report-Line TO CONTROL-REPORT-RECORD
+               WRITE CONTROL-REPORT-RECORD
+               MOVE "ENCRYPT RECORDS" TO WS-Report-Label
+               MOVE WS-Encrypt-Count TO WS-Report-Value
+               MOVE WS-Report-Line TO CONTROL-REPORT-RECORD
+               WRITE CONTROL-REPORT-RECORD
+               MOVE "DECRYPT RECORDS" TO WS-Report-Label
+               MOVE WS-Decrypt-Count TO WS-Report-Value
+               MOVE WS-Report-Line TO CONTROL-REPORT-RECORD
+               WRITE CONTROL-REPORT-RECORD
+               MOVE "SOLVE RECORDS" TO WS-Report-Label
+               MOVE WS-Solve-Count TO WS-Report-Value
+               MOVE WS-Report-Line TO CONTROL-REPORT-RECORD
+               WRITE CONTROL-REPORT-RECORD
+               MOVE "REJECTED RECORDS" TO WS-Report-Label
+               MOVE WS-Reject-Count TO WS-Report-Value
+               MOVE WS-Report-Line TO CONTROL-REPORT-RECORD
+               WRITE CONTROL-REPORT-RECORD
+               CLOSE CONTROL-REPORT-FILE
+           END-IF
+           DISPLAY "Input records read       : " WS-Input-Count
+           DISPLAY "Output records written    : " WS-Output-Count
+           DISPLAY "  Encrypt                 : " WS-Encrypt-Count
+           DISPLAY "  Decrypt                 : " WS-Decrypt-Count
+           DISPLAY "  Solve                   : " WS-Solve-Count
+           DISPLAY "  Rejected                : " WS-Reject-Count.
+
+       UPDATE-CHECKPOINT.
+           MOVE WS-Record-Number TO CP-Record-Number
+           MOVE WS-Input-Count TO CP-Input-Count
+           MOVE WS-Output-Count TO CP-Output-Count
+           MOVE WS-Encrypt-Count TO CP-Encrypt-Count
+           MOVE WS-Decrypt-Count TO CP-Decrypt-Count
+           MOVE WS-Solve-Count TO CP-Solve-Count
+           MOVE WS-Reject-Count TO CP-Reject-Count
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-Checkpoint-File-Status NOT = "00"
+               DISPLAY "WARNING: cannot open checkpoint file (status "
+                   WS-Checkpoint-File-Status "), restart will not "
+                   "resume from this record"
+           ELSE
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       PROCESS-BATCH-RECORD.
+           INITIALIZE CIPHER-RESULT-RECORD
+           ADD 1 TO WS-Input-Count
+           MOVE CR-String TO User-String
+           MOVE CR-Key TO EncKey
+           SET func TO FUNCTION UPPER-CASE (CR-Func)
+           PERFORM VALIDATE-FUNC
+           IF NOT FUNC-IS-VALID
+               DISPLAY "ERROR: unknown function '" func
+                   "', record skipped"
+               MOVE "REJECT " TO WS-Audit-Status
+               PERFORM WRITE-AUDIT-RECORD
+               MOVE CR-Func TO CO-Func
+               MOVE CR-String TO CO-String
+               MOVE "*** UNKNOWN FUNCTION - NOT PROCESSED ***"
+                   TO CO-Result
+               MOVE WS-Audit-Status TO CO-Status
+               WRITE CIPHER-RESULT-RECORD
+               ADD 1 TO WS-Output-Count WS-Reject-Count
+           ELSE
+               PERFORM VALIDATE-BATCH-STRING-LENGTH
+               IF NOT STRING-LENGTH-VALID
+                   DISPLAY "ERROR: message fills the entire "
+                       "200-character field, may have been "
+                       "truncated on input, record skipped"
+                   MOVE "REJECT " TO WS-Audit-Status
+                   PERFORM WRITE-AUDIT-RECORD
+                   MOVE CR-Func TO CO-Func
+                   MOVE CR-String TO CO-String
+                   MOVE "*** MESSAGE TRUNCATED - NOT PROCESSED ***"
+                       TO CO-Result
+                   MOVE WS-Audit-Status TO CO-Status
+                   WRITE CIPHER-RESULT-RECORD
+                   ADD 1 TO WS-Output-Count WS-Reject-Count
+               ELSE
+                   PERFORM VALIDATE-KEY
+                   IF NOT KEY-IS-VALID
+                       DISPLAY "ERROR: EncKey " EncKey
+                           " is out of range 1-25, record skipped"
+                       MOVE "REJECT " TO WS-Audit-Status
+                       PERFORM WRITE-AUDIT-RECORD
+                       MOVE CR-Func TO CO-Func
+                       MOVE CR-String TO CO-String
+                       MOVE "*** KEY OUT OF RANGE - NOT PROCESSED ***"
+                           TO CO-Result
+                       MOVE WS-Audit-Status TO CO-Status
+                       WRITE CIPHER-RESULT-RECORD
+                       ADD 1 TO WS-Output-Count WS-Reject-Count
+                   ELSE
+                       IF func = "SOLVE"
+                           CALL func USING
+                           BY CONTENT User-String
+                           BY REFERENCE EncKey Temp
+                           BY CONTENT CR-Verbose
+                       ELSE
+                           CALL func USING
+                           BY CONTENT User-String EncKey
+                           BY REFERENCE Temp
+                       END-IF
+                       MOVE "SUCCESS" TO WS-Audit-Status
+                       PERFORM WRITE-AUDIT-RECORD
+                       MOVE CR-Func TO CO-Func
+                       MOVE CR-String TO CO-String
+                       MOVE Temp TO CO-Result
+                       MOVE EncKey TO CO-Key
+                       MOVE WS-Audit-Status TO CO-Status
+                       WRITE CIPHER-RESULT-RECORD
+                       ADD 1 TO WS-Output-Count
+                       EVALUATE func
+                           WHEN "ENCRYPT"
+                               ADD 1 TO WS-Encrypt-Count
+                           WHEN "DECRYPT"
+                               ADD 1 TO WS-Decrypt-Count
+                           WHEN "SOLVE"
+                               ADD 1 TO WS-Solve-Count
+                       END-EVALUATE
+                   END-IF
+               END-IF
+           END-IF.
+
+       VALIDATE-BATCH-STRING-LENGTH.
+           IF CR-String(200:1) NOT = SPACE
+               MOVE "N" TO WS-String-Valid
+           ELSE
+               MOVE "Y" TO WS-String-Valid
+           END-IF.
+
+       VALIDATE-FUNC.
+           IF func = "ENCRYPT" OR func = "DECRYPT" OR func = "SOLVE"
+               MOVE "Y" TO WS-Func-Valid
+           ELSE
+               MOVE "N" TO WS-Func-Valid
+           END-IF.
+
+       VALIDATE-KEY.
+           IF func = "SOLVE"
+               MOVE "Y" TO WS-Key-Valid
+           ELSE
+               IF EncKey < 1 OR EncKey > 25
+                   MOVE "N" TO WS-Key-Valid
+               ELSE
+                   MOVE "Y" TO WS-Key-Valid
+               END-IF
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           ACCEPT WS-Audit-Date FROM DATE YYYYMMDD
+           ACCEPT WS-Audit-Time FROM TIME
+           ACCEPT WS-Operator FROM ENVIRONMENT "USER"
+               ON EXCEPTION
+                   ACCEPT WS-Operator FROM ENVIRONMENT "LOGNAME"
+                       ON EXCEPTION
+                           MOVE "UNKNOWN" TO WS-Operator
+                   END-ACCEPT
+           END-ACCEPT
+           STRING WS-Audit-Date DELIMITED BY SIZE
+                  WS-Audit-Time DELIMITED BY SIZE
+               INTO AL-Timestamp
+           MOVE WS-Operator TO AL-Operator
+           MOVE func TO AL-Func
+           MOVE EncKey TO AL-Key
+           MOVE WS-Audit-Status TO AL-Status
+           WRITE AUDIT-LOG-RECORD.
+
+       END PROGRAM CEASER-CIPHER.
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ENCRYPT.
        DATA DIVISION.
        LINKAGE SECTION.
-       01 User-String  PIC A(50).
+       01 User-String  PIC A(200).
        01 EncKey       PIC 99.
-       01 Temp         PIC A(50).
+       01 Temp         PIC A(200).
        PROCEDURE DIVISION USING User-String EncKey Temp.
            CALL 'MAKE-CIPHER' USING
            BY CONTENT User-String EncKey
            BY REFERENCE Temp
            EXIT PROGRAM.
 
+       END PROGRAM ENCRYPT.
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DECRYPT.
        DATA DIVISION.
        LINKAGE SECTION.
-       01 User-String  PIC A(50).
+       01 User-String  PIC A(200).
        01 EncKey       PIC 99.
-       01 Temp         PIC A(50).
+       01 Temp         PIC A(200).
        PROCEDURE DIVISION USING User-String EncKey Temp.
            SUBTRACT EncKey FROM 26 GIVING EncKey
            CALL 'MAKE-CIPHER' USING
@@ -45,146 +525,150 @@
            BY REFERENCE Temp
            EXIT PROGRAM.
 
+       END PROGRAM DECRYPT.
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SOLVE.
        DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+       01 Letters.
+           05 FILLER PIC X VALUE "a".
+           05 FILLER PIC X VALUE "b".
+           05 FILLER PIC X VALUE "c".
+           05 FILLER PIC X VALUE "d".
+           05 FILLER PIC X VALUE "e".
+           05 FILLER PIC X VALUE "f".
+           05 FILLER PIC X VALUE "g".
+           05 FILLER PIC X VALUE "h".
+           05 FILLER PIC X VALUE "i".
+           05 FILLER PIC X VALUE "j".
+           05 FILLER PIC X VALUE "k".
+           05 FILLER PIC X VALUE "l".
+           05 FILLER PIC X VALUE "m".
+           05 FILLER PIC X VALUE "n".
+           05 FILLER PIC X VALUE "o".
+           05 FILLER PIC X VALUE "p".
+           05 FILLER PIC X VALUE "q".
+           05 FILLER PIC X VALUE "r".
+           05 FILLER PIC X VALUE "s".
+           05 FILLER PIC X VALUE "t".
+           05 FILLER PIC X VALUE "u".
+           05 FILLER PIC X VALUE "v".
+           05 FILLER PIC X VALUE "w".
+           05 FILLER PIC X VALUE "x".
+           05 FILLER PIC X VALUE "y".
+           05 FILLER PIC X VALUE "z".
+       01 FILLER REDEFINES Letters.
+           05 Letter-Char OCCURS 26 TIMES PIC X.
+       01 Letter-Weights.
+           05 FILLER PIC 9(3) VALUE 082.
+           05 FILLER PIC 9(3) VALUE 015.
+           05 FILLER PIC 9(3) VALUE 028.
+           05 FILLER PIC 9(3) VALUE 043.
+           05 FILLER PIC 9(3) VALUE 127.
+           05 FILLER PIC 9(3) VALUE 022.
+           05 FILLER PIC 9(3) VALUE 020.
+           05 FILLER PIC 9(3) VALUE 061.
+           05 FILLER PIC 9(3) VALUE 070.
+           05 FILLER PIC 9(3) VALUE 002.
+           05 FILLER PIC 9(3) VALUE 008.
+           05 FILLER PIC 9(3) VALUE 040.
+           05 FILLER PIC 9(3) VALUE 024.
+           05 FILLER PIC 9(3) VALUE 067.
+           05 FILLER PIC 9(3) VALUE 075.
+           05 FILLER PIC 9(3) VALUE 019.
+           05 FILLER PIC 9(3) VALUE 001.
+           05 FILLER PIC 9(3) VALUE 060.
+           05 FILLER PIC 9(3) VALUE 063.
+           05 FILLER PIC 9(3) VALUE 091.
+           05 FILLER PIC 9(3) VALUE 028.
+           05 FILLER PIC 9(3) VALUE 010.
+           05 FILLER PIC 9(3) VALUE 024.
+           05 FILLER PIC 9(3) VALUE 002.
+           05 FILLER PIC 9(3) VALUE 020.
+           05 FILLER PIC 9(3) VALUE 001.
+       01 FILLER REDEFINES Letter-Weights.
+           05 Letter-Weight OCCURS 26 TIMES PIC 9(3).
+       01 Common-Words.
+           05 FILLER PIC A(3) VALUE "the".
+           05 FILLER PIC A(3) VALUE "and".
+           05 FILLER PIC A(3) VALUE "for".
+           05 FILLER PIC A(3) VALUE "are".
+           05 FILLER PIC A(3) VALUE "but".
+           05 FILLER PIC A(3) VALUE "not".
+           05 FILLER PIC A(3) VALUE "you".
+           05 FILLER PIC A(3) VALUE "all".
+           05 FILLER PIC A(3) VALUE "any".
+           05 FILLER PIC A(3) VALUE "can".
+           05 FILLER PIC A(3) VALUE "had".
+           05 FILLER PIC A(3) VALUE "her".
+           05 FILLER PIC A(3) VALUE "was".
+           05 FILLER PIC A(3) VALUE "one".
+           05 FILLER PIC A(3) VALUE "our".
+           05 FILLER PIC A(3) VALUE "out".
+           05 FILLER PIC A(3) VALUE "day".
+           05 FILLER PIC A(3) VALUE "get".
+           05 FILLER PIC A(3) VALUE "has".
+           05 FILLER PIC A(3) VALUE "him".
+       01 FILLER REDEFINES Common-Words.
+           05 Common-Word OCCURS 20 TIMES PIC A(3).
+       01 WS-Key             PIC 99.
+       01 WS-Idx             PIC 99.
+       01 WS-Candidate       PIC A(200).
+       01 WS-Score           PIC S9(6).
+       01 WS-Char-Count      PIC 9(3).
+       01 WS-Best-Score      PIC S9(6) VALUE -1.
+       01 WS-Best-Key        PIC 99 VALUE 0.
+       01 WS-Best-Candidate  PIC A(200).
+       01 WS-Score-Text      PIC A(200).
        LINKAGE SECTION.
-       01 User-String  PIC A(50).
+       01 User-String  PIC A(200).
        01 EncKey       PIC 99.
-       01 Temp         PIC A(50).
-       PROCEDURE DIVISION USING User-String EncKey Temp.
-           ADD 1 TO EncKey
-           CALL 'MAKE-CIPHER' USING
-           BY CONTENT User-String EncKey
-           BY REFERENCE Temp
-           DISPLAY Temp
-           ADD 1 TO EncKey
-           CALL 'MAKE-CIPHER' USING
-           BY CONTENT User-String EncKey
-           BY REFERENCE Temp
-           DISPLAY Temp
-           ADD 1 TO EncKey
-           CALL 'MAKE-CIPHER' USING
-           BY CONTENT User-String EncKey
-           BY REFERENCE Temp
-           DISPLAY Temp
-           ADD 1 TO EncKey
-           CALL 'MAKE-CIPHER' USING
-           BY CONTENT User-String EncKey
-           BY REFERENCE Temp
-           DISPLAY Temp
-           ADD 1 TO EncKey
-           CALL 'MAKE-CIPHER' USING
-           BY CONTENT User-String EncKey
-           BY REFERENCE Temp
-           DISPLAY Temp
-           ADD 1 TO EncKey
-           CALL 'MAKE-CIPHER' USING
-           BY CONTENT User-String EncKey
-           BY REFERENCE Temp
-           DISPLAY Temp
-           ADD 1 TO EncKey
-           CALL 'MAKE-CIPHER' USING
-           BY CONTENT User-String EncKey
-           BY REFERENCE Temp
-           DISPLAY Temp
-           ADD 1 TO EncKey
-           CALL 'MAKE-CIPHER' USING
-           BY CONTENT User-String EncKey
-           BY REFERENCE Temp
-           DISPLAY Temp
-           ADD 1 TO EncKey
-           CALL 'MAKE-CIPHER' USING
-           BY CONTENT User-String EncKey
-           BY REFERENCE Temp
-           DISPLAY Temp
-           ADD 1 TO EncKey
-           CALL 'MAKE-CIPHER' USING
-           BY CONTENT User-String EncKey
-           BY REFERENCE Temp
-           DISPLAY Temp
-           ADD 1 TO EncKey
-           CALL 'MAKE-CIPHER' USING
-           BY CONTENT User-String EncKey
-           BY REFERENCE Temp
-           DISPLAY Temp
-           ADD 1 TO EncKey
-           CALL 'MAKE-CIPHER' USING
-           BY CONTENT User-String EncKey
-           BY REFERENCE Temp
-           DISPLAY Temp
-           ADD 1 TO EncKey
-           CALL 'MAKE-CIPHER' USING
-           BY CONTENT User-String EncKey
-           BY REFERENCE Temp
-           DISPLAY Temp
-           ADD 1 TO EncKey
-           CALL 'MAKE-CIPHER' USING
-           BY CONTENT User-String EncKey
-           BY REFERENCE Temp
-           DISPLAY Temp
-           ADD 1 TO EncKey
-           CALL 'MAKE-CIPHER' USING
-           BY CONTENT User-String EncKey
-           BY REFERENCE Temp
-           DISPLAY Temp
-           ADD 1 TO EncKey
-           CALL 'MAKE-CIPHER' USING
-           BY CONTENT User-String EncKey
-           BY REFERENCE Temp
-           DISPLAY Temp
-           ADD 1 TO EncKey
-           CALL 'MAKE-CIPHER' USING
-           BY CONTENT User-String EncKey
-           BY REFERENCE Temp
-           DISPLAY Temp
-           ADD 1 TO EncKey
-           CALL 'MAKE-CIPHER' USING
-           BY CONTENT User-String EncKey
-           BY REFERENCE Temp
-           DISPLAY Temp
-           ADD 1 TO EncKey
-           CALL 'MAKE-CIPHER' USING
-           BY CONTENT User-String EncKey
-           BY REFERENCE Temp
-           DISPLAY Temp
-           ADD 1 TO EncKey
-           CALL 'MAKE-CIPHER' USING
-           BY CONTENT User-String EncKey
-           BY REFERENCE Temp
-           DISPLAY Temp
-           ADD 1 TO EncKey
-           CALL 'MAKE-CIPHER' USING
-           BY CONTENT User-String EncKey
-           BY REFERENCE Temp
-           DISPLAY Temp
-           ADD 1 TO EncKey
-           CALL 'MAKE-CIPHER' USING
-           BY CONTENT User-String EncKey
-           BY REFERENCE Temp
-           DISPLAY Temp
-           ADD 1 TO EncKey
-           CALL 'MAKE-CIPHER' USING
-           BY CONTENT User-String EncKey
-           BY REFERENCE Temp
-           DISPLAY Temp
-           ADD 1 TO EncKey
-           CALL 'MAKE-CIPHER' USING
-           BY CONTENT User-String EncKey
-           BY REFERENCE Temp
-           DISPLAY Temp
-           ADD 1 TO EncKey
-           CALL 'MAKE-CIPHER' USING
-           BY CONTENT User-String EncKey
-           BY REFERENCE Temp
-           DISPLAY Temp
-           ADD 1 TO EncKey
-           CALL 'MAKE-CIPHER' USING
-           BY CONTENT User-String EncKey
-           BY REFERENCE Temp
-
+       01 Temp         PIC A(200).
+       01 Show-All     PIC X.
+       PROCEDURE DIVISION USING User-String EncKey Temp Show-All.
+           PERFORM VARYING WS-Key FROM 1 BY 1 UNTIL WS-Key > 26
+               CALL 'MAKE-CIPHER' USING
+               BY CONTENT User-String WS-Key
+               BY REFERENCE WS-Candidate
+               PERFORM SCORE-CANDIDATE
+               IF Show-All = "Y" OR Show-All = "y"
+                   DISPLAY WS-Key " " WS-Candidate " score=" WS-Score
+               END-IF
+               IF WS-Score > WS-Best-Score
+                   MOVE WS-Score TO WS-Best-Score
+                   MOVE WS-Key TO WS-Best-Key
+                   MOVE WS-Candidate TO WS-Best-Candidate
+               END-IF
+           END-PERFORM
+           MOVE WS-Best-Candidate TO Temp
+           MOVE WS-Best-Key TO EncKey
+           IF Show-All = "Y" OR Show-All = "y"
+               DISPLAY "most likely key " WS-Best-Key ": "
+                   WS-Best-Candidate
+           END-IF
            EXIT PROGRAM.
 
+       SCORE-CANDIDATE.
+           MOVE 0 TO WS-Score
+           SET WS-Score-Text TO FUNCTION LOWER-CASE (WS-Candidate)
+           PERFORM VARYING WS-Idx FROM 1 BY 1 UNTIL WS-Idx > 26
+               MOVE 0 TO WS-Char-Count
+               INSPECT WS-Score-Text TALLYING WS-Char-Count
+                   FOR ALL Letter-Char(WS-Idx)
+               COMPUTE WS-Score = WS-Score
+                   + WS-Char-Count * Letter-Weight(WS-Idx)
+           END-PERFORM
+           PERFORM VARYING WS-Idx FROM 1 BY 1 UNTIL WS-Idx > 20
+               MOVE 0 TO WS-Char-Count
+               INSPECT WS-Score-Text TALLYING WS-Char-Count
+                   FOR ALL Common-Word(WS-Idx)
+               COMPUTE WS-Score = WS-Score
+                   + WS-Char-Count * 100
+           END-PERFORM.
+
+       END PROGRAM SOLVE.
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MAKE-CIPHER.
        DATA DIVISION.
@@ -219,14 +703,48 @@
                10 FILLER PIC A(26) VALUE "zabcdefghijklmnopqrstuvwxy".
            05 FILLER REDEFINES Alphabet-Strings.
                10 Alpha-String OCCURS 26 TIMES PIC A(26).
+       01 Caps.
+           05 Caps-Strings.
+               10 FILLER PIC A(26) VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+               10 FILLER PIC A(26) VALUE "BCDEFGHIJKLMNOPQRSTUVWXYZA".
+               10 FILLER PIC A(26) VALUE "CDEFGHIJKLMNOPQRSTUVWXYZAB".
+               10 FILLER PIC A(26) VALUE "DEFGHIJKLMNOPQRSTUVWXYZABC".
+               10 FILLER PIC A(26) VALUE "EFGHIJKLMNOPQRSTUVWXYZABCD".
+               10 FILLER PIC A(26) VALUE "FGHIJKLMNOPQRSTUVWXYZABCDE".
+               10 FILLER PIC A(26) VALUE "GHIJKLMNOPQRSTUVWXYZABCDEF".
+               10 FILLER PIC A(26) VALUE "HIJKLMNOPQRSTUVWXYZABCDEFG".
+               10 FILLER PIC A(26) VALUE "IJKLMNOPQRSTUVWXYZABCDEFGH".
+               10 FILLER PIC A(26) VALUE "JKLMNOPQRSTUVWXYZABCDEFGHI".
+               10 FILLER PIC A(26) VALUE "KLMNOPQRSTUVWXYZABCDEFGHIJ".
+               10 FILLER PIC A(26) VALUE "LMNOPQRSTUVWXYZABCDEFGHIJK".
+               10 FILLER PIC A(26) VALUE "MNOPQRSTUVWXYZABCDEFGHIJKL".
+               10 FILLER PIC A(26) VALUE "NOPQRSTUVWXYZABCDEFGHIJKLM".
+               10 FILLER PIC A(26) VALUE "OPQRSTUVWXYZABCDEFGHIJKLMN".
+               10 FILLER PIC A(26) VALUE "PQRSTUVWXYZABCDEFGHIJKLMNO".
+               10 FILLER PIC A(26) VALUE "QRSTUVWXYZABCDEFGHIJKLMNOP".
+               10 FILLER PIC A(26) VALUE "RSTUVWXYZABCDEFGHIJKLMNOPQ".
+               10 FILLER PIC A(26) VALUE "STUVWXYZABCDEFGHIJKLMNOPQR".
+               10 FILLER PIC A(26) VALUE "TUVWXYZABCDEFGHIJKLMNOPQRS".
+               10 FILLER PIC A(26) VALUE "UVWXYZABCDEFGHIJKLMNOPQRST".
+               10 FILLER PIC A(26) VALUE "VWXYZABCDEFGHIJKLMNOPQRSTU".
+               10 FILLER PIC A(26) VALUE "WXYZABCDEFGHIJKLMNOPQRSTUV".
+               10 FILLER PIC A(26) VALUE "XYZABCDEFGHIJKLMNOPQRSTUVW".
+               10 FILLER PIC A(26) VALUE "YZABCDEFGHIJKLMNOPQRSTUVWX".
+               10 FILLER PIC A(26) VALUE "ZABCDEFGHIJKLMNOPQRSTUVWXY".
+           05 FILLER REDEFINES Caps-Strings.
+               10 Caps-String OCCURS 26 TIMES PIC A(26).
        LINKAGE SECTION.
-       01 User-String  PIC A(50).
+       01 User-String  PIC A(200).
        01 EncKey       PIC 99.
-       01 Temp         PIC A(50).
+       01 Temp         PIC A(200).
        PROCEDURE DIVISION USING User-String EncKey Temp.
        SET EncKey TO FUNCTION ABS (EncKey)
        SET EncKey TO FUNCTION MOD (EncKey, 26)
        INSPECT User-String
-           CONVERTING Alpha-String(1) TO Alpha-String(EncKey + 1)
+           CONVERTING Alpha-String(1) TO Alpha-String(EncKey + 1).
+       INSPECT User-String
+           CONVERTING Caps-String(1) TO Caps-String(EncKey + 1)
            MOVE User-String TO Temp
            EXIT PROGRAM.
+
+       END PROGRAM MAKE-CIPHER.
