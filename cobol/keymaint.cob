@@ -0,0 +1,139 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KEYMAINT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KEY-MASTER-FILE ASSIGN TO "keymaster.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KM-Key-Name
+               FILE STATUS IS WS-Key-File-Status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KEY-MASTER-FILE.
+       01  KEY-MASTER-RECORD.
+           COPY KEYMAST.
+       LOCAL-STORAGE SECTION.
+       01 WS-Action           PIC X(10).
+       01 WS-Key-Name-Arg     PIC X(20).
+       01 WS-Numeric-Key-Arg  PIC X(2).
+       01 WS-Eff-Date-Arg     PIC X(8).
+       01 WS-Key-File-Status  PIC XX.
+       01 WS-Numeric-Key-Check PIC S9(8).
+       01 WS-Key-Range-Valid  PIC X VALUE "Y".
+           88 KEY-RANGE-VALID      VALUE "Y".
+       PROCEDURE DIVISION.
+           ACCEPT WS-Action FROM ARGUMENT-VALUE
+           SET WS-Action TO FUNCTION UPPER-CASE (WS-Action)
+           ACCEPT WS-Key-Name-Arg FROM ARGUMENT-VALUE
+           OPEN I-O KEY-MASTER-FILE
+           IF WS-Key-File-Status = "35"
+               OPEN OUTPUT KEY-MASTER-FILE
+               CLOSE KEY-MASTER-FILE
+               OPEN I-O KEY-MASTER-FILE
+           END-IF
+           EVALUATE WS-Action
+               WHEN "ADD"
+                   PERFORM ADD-KEY
+               WHEN "CHANGE"
+                   PERFORM CHANGE-KEY
+               WHEN "DEACTIVATE"
+                   PERFORM DEACTIVATE-KEY
+               WHEN "LOOKUP"
+                   PERFORM LOOKUP-KEY
+               WHEN OTHER
+                   DISPLAY "ERROR: unknown action '" WS-Action
+                       "' - expected ADD, CHANGE, DEACTIVATE, or LOOKUP"
+                   MOVE 1 TO RETURN-CODE
+           END-EVALUATE
+           CLOSE KEY-MASTER-FILE
+           STOP RUN.
+
+       ADD-KEY.
+           ACCEPT WS-Numeric-Key-Arg FROM ARGUMENT-VALUE
+           ACCEPT WS-Eff-Date-Arg FROM ARGUMENT-VALUE
+           PERFORM VALIDATE-KEY-RANGE
+           IF NOT KEY-RANGE-VALID
+               DISPLAY "ERROR: numeric key '" WS-Numeric-Key-Arg
+                   "' is out of range 1-25"
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               MOVE WS-Key-Name-Arg TO KM-Key-Name
+               MOVE WS-Numeric-Key-Arg TO KM-Numeric-Key
+               MOVE WS-Eff-Date-Arg TO KM-Effective-Date
+               MOVE "Y" TO KM-Active-Flag
+               WRITE KEY-MASTER-RECORD
+               IF WS-Key-File-Status = "22"
+                   DISPLAY "ERROR: key name '" WS-Key-Name-Arg
+                       "' already exists"
+                   MOVE 1 TO RETURN-CODE
+               ELSE
+                   DISPLAY "key '" WS-Key-Name-Arg "' added"
+               END-IF
+           END-IF.
+
+       CHANGE-KEY.
+           ACCEPT WS-Numeric-Key-Arg FROM ARGUMENT-VALUE
+           ACCEPT WS-Eff-Date-Arg FROM ARGUMENT-VALUE
+           PERFORM VALIDATE-KEY-RANGE
+           MOVE WS-Key-Name-Arg TO KM-Key-Name
+           READ KEY-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "ERROR: key name '" WS-Key-Name-Arg
+                       "' not found"
+                   MOVE 1 TO RETURN-CODE
+               NOT INVALID KEY
+                   IF NOT KEY-RANGE-VALID
+                       DISPLAY "ERROR: numeric key '"
+                           WS-Numeric-Key-Arg
+                           "' is out of range 1-25"
+                       MOVE 1 TO RETURN-CODE
+                   ELSE
+                       MOVE WS-Numeric-Key-Arg TO KM-Numeric-Key
+                       MOVE WS-Eff-Date-Arg TO KM-Effective-Date
+                       REWRITE KEY-MASTER-RECORD
+                       DISPLAY "key '" WS-Key-Name-Arg "' updated"
+                   END-IF
+           END-READ.
+
+       VALIDATE-KEY-RANGE.
+           MOVE "Y" TO WS-Key-Range-Valid
+           MOVE FUNCTION NUMVAL (WS-Numeric-Key-Arg)
+               TO WS-Numeric-Key-Check
+           IF WS-Numeric-Key-Check < 1 OR WS-Numeric-Key-Check > 25
+               MOVE "N" TO WS-Key-Range-Valid
+           END-IF.
+
+       DEACTIVATE-KEY.
+           MOVE WS-Key-Name-Arg TO KM-Key-Name
+           READ KEY-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "ERROR: key name '" WS-Key-Name-Arg
+                       "' not found"
+                   MOVE 1 TO RETURN-CODE
+               NOT INVALID KEY
+                   MOVE "N" TO KM-Active-Flag
+                   REWRITE KEY-MASTER-RECORD
+                   DISPLAY "key '" WS-Key-Name-Arg "' deactivated"
+           END-READ.
+
+       LOOKUP-KEY.
+           MOVE WS-Key-Name-Arg TO KM-Key-Name
+           READ KEY-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "ERROR: key name '" WS-Key-Name-Arg
+                       "' not found"
+                   MOVE 1 TO RETURN-CODE
+               NOT INVALID KEY
+                   IF KM-Active-Flag = "Y"
+                       DISPLAY "key '" WS-Key-Name-Arg "' = "
+                           KM-Numeric-Key " effective "
+                           KM-Effective-Date
+                   ELSE
+                       DISPLAY "ERROR: key name '" WS-Key-Name-Arg
+                           "' is not active"
+                       MOVE 1 TO RETURN-CODE
+                   END-IF
+           END-READ.
+
+       END PROGRAM KEYMAINT.
