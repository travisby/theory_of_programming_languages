@@ -0,0 +1,10 @@
+      *****************************************************************
+      * Named cipher key master record.
+      *
+      * KEYMAINT maintains this file; CEASER-CIPHER reads it to resolve
+      * a key name typed on the command line to the numeric EncKey.
+      *****************************************************************
+       05 KM-Key-Name           PIC X(20).
+       05 KM-Numeric-Key        PIC 99.
+       05 KM-Effective-Date     PIC 9(8).
+       05 KM-Active-Flag        PIC X.
