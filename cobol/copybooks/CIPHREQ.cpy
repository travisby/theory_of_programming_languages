@@ -0,0 +1,14 @@
+      *****************************************************************
+      * Shared cipher transaction record.
+      *
+      * Any job that needs to submit encrypt/decrypt/solve work to
+      * CEASER-CIPHER's batch queue, or read back its results, should
+      * COPY this layout (with REPLACING to pick field-name prefixes)
+      * rather than hand-declaring the fields again.
+      *****************************************************************
+       05 CT-FUNC          PIC X(8).
+       05 CT-STRING        PIC A(200).
+       05 CT-KEY           PIC 99.
+       05 CT-VERBOSE       PIC X.
+       05 CT-RESULT        PIC A(200).
+       05 CT-STATUS        PIC X(7).
