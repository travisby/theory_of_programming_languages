@@ -1,15 +1,136 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MULTIPLIER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MULTIPLY-REQUEST-FILE ASSIGN TO DYNAMIC WS-In-File
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Request-File-Status.
+           SELECT MULTIPLY-REPORT-FILE ASSIGN TO DYNAMIC WS-Out-File
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Report-File-Status.
+           SELECT MULTIPLY-LOG-FILE ASSIGN TO "multiply.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Log-File-Status.
        DATA DIVISION.
+       FILE SECTION.
+       FD  MULTIPLY-REQUEST-FILE.
+       01  MULTIPLY-REQUEST-RECORD.
+           05 MR-Num1          PIC 9(7).
+           05 MR-Num2          PIC 9(7).
+       FD  MULTIPLY-REPORT-FILE.
+       01  MULTIPLY-REPORT-RECORD         PIC X(40).
+       FD  MULTIPLY-LOG-FILE.
+       01  MULTIPLY-LOG-RECORD.
+           05 ML-Timestamp     PIC X(16).
+           05 ML-Operator      PIC X(20).
+           05 ML-Num1          PIC Z(6)9.
+           05 ML-Num2          PIC Z(6)9.
+           05 ML-Result        PIC Z(13)9.
        WORKING-STORAGE SECTION.
-       01 Num1     PIC 99      VALUE   ZEROS.
-       01 Num2     PIC 99      VALUE   ZEROS.
-       01 Result   PIC 9999    VALUE   ZEROS.
+       01 Num1     PIC 9(7)    VALUE ZEROS.
+       01 Num2     PIC 9(7)    VALUE ZEROS.
+       01 Result   PIC 9(14)   VALUE ZEROS.
+       01 WS-Mode      PIC X(5).
+       01 WS-In-File   PIC X(100).
+       01 WS-Out-File  PIC X(100).
+       01 WS-Eof       PIC X VALUE "N".
+           88 END-OF-REQUESTS      VALUE "Y".
+       01 WS-Report-Line.
+           05 RL-Num1          PIC Z(6)9.
+           05 FILLER           PIC X(5) VALUE " x ".
+           05 RL-Num2          PIC Z(6)9.
+           05 FILLER           PIC X(5) VALUE " = ".
+           05 RL-Result        PIC Z(13)9.
+       01 WS-Log-File-Status  PIC XX.
+       01 WS-Request-File-Status PIC XX.
+       01 WS-Report-File-Status PIC XX.
+       01 WS-Operator         PIC X(20).
+       01 WS-Log-Date         PIC X(8).
+       01 WS-Log-Time         PIC X(8).
        PROCEDURE DIVISION.
-           DISPLAY "Enter first number (2 digit) :" WITH NO ADVANCING.
-           ACCEPT Num1.
-           DISPLAY "Enter second number (2 digit) :" WITH NO ADVANCING.
-           ACCEPT Num2
-           MULTIPLY Num1 BY Num2 GIVING Result.
-           DISPLAY "Result is = ", Result.
+           ACCEPT WS-Mode FROM ARGUMENT-VALUE
+           SET WS-Mode TO FUNCTION UPPER-CASE (WS-Mode)
+           OPEN EXTEND MULTIPLY-LOG-FILE
+           IF WS-Log-File-Status = "35"
+               OPEN OUTPUT MULTIPLY-LOG-FILE
+           END-IF
+           IF WS-Mode = "BATCH"
+               PERFORM BATCH-RUN
+           ELSE
+               PERFORM INTERACTIVE-RUN
+           END-IF
+           CLOSE MULTIPLY-LOG-FILE
            STOP RUN.
+
+       INTERACTIVE-RUN.
+           DISPLAY "Enter first number :" WITH NO ADVANCING
+           ACCEPT Num1
+           DISPLAY "Enter second number :" WITH NO ADVANCING
+           ACCEPT Num2
+           MULTIPLY Num1 BY Num2 GIVING Result
+           DISPLAY "Result is = ", Result
+           PERFORM WRITE-LOG-RECORD.
+
+       BATCH-RUN.
+           ACCEPT WS-In-File FROM ARGUMENT-VALUE
+           ACCEPT WS-Out-File FROM ARGUMENT-VALUE
+           OPEN INPUT MULTIPLY-REQUEST-FILE
+           IF WS-Request-File-Status NOT = "00"
+               DISPLAY "ERROR: cannot open input file '"
+                   FUNCTION TRIM(WS-In-File)
+                   "' (status " WS-Request-File-Status ")"
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               OPEN OUTPUT MULTIPLY-REPORT-FILE
+               IF WS-Report-File-Status NOT = "00"
+                   DISPLAY "ERROR: cannot open output file '"
+                       FUNCTION TRIM(WS-Out-File)
+                       "' (status " WS-Report-File-Status ")"
+                   MOVE 1 TO RETURN-CODE
+                   CLOSE MULTIPLY-REQUEST-FILE
+               ELSE
+                   PERFORM UNTIL END-OF-REQUESTS
+                       READ MULTIPLY-REQUEST-FILE
+                           AT END
+                               SET END-OF-REQUESTS TO TRUE
+                           NOT AT END
+                               PERFORM PROCESS-BATCH-RECORD
+                       END-READ
+                   END-PERFORM
+                   CLOSE MULTIPLY-REQUEST-FILE
+                   CLOSE MULTIPLY-REPORT-FILE
+               END-IF
+           END-IF.
+
+       PROCESS-BATCH-RECORD.
+           MOVE MR-Num1 TO Num1
+           MOVE MR-Num2 TO Num2
+           MULTIPLY Num1 BY Num2 GIVING Result
+           MOVE Num1 TO RL-Num1
+           MOVE Num2 TO RL-Num2
+           MOVE Result TO RL-Result
+           MOVE WS-Report-Line TO MULTIPLY-REPORT-RECORD
+           WRITE MULTIPLY-REPORT-RECORD
+           PERFORM WRITE-LOG-RECORD.
+
+       WRITE-LOG-RECORD.
+           ACCEPT WS-Log-Date FROM DATE YYYYMMDD
+           ACCEPT WS-Log-Time FROM TIME
+           ACCEPT WS-Operator FROM ENVIRONMENT "USER"
+               ON EXCEPTION
+                   ACCEPT WS-Operator FROM ENVIRONMENT "LOGNAME"
+                       ON EXCEPTION
+                           MOVE "UNKNOWN" TO WS-Operator
+                   END-ACCEPT
+           END-ACCEPT
+           STRING WS-Log-Date DELIMITED BY SIZE
+                  WS-Log-Time DELIMITED BY SIZE
+               INTO ML-Timestamp
+           MOVE WS-Operator TO ML-Operator
+           MOVE Num1 TO ML-Num1
+           MOVE Num2 TO ML-Num2
+           MOVE Result TO ML-Result
+           WRITE MULTIPLY-LOG-RECORD.
+
+       END PROGRAM MULTIPLIER.
